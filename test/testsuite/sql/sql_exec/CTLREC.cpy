@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  CTLREC                                                       *
+      *  High-water-mark control record on DSP-CONTROL-FILE. Holds    *
+      *  the last-processed TAB2 timestamp and the running total so   *
+      *  each run only sums the rows added since the prior run        *
+      *  instead of rescanning the whole table.                       *
+      ******************************************************************
+       01  CTL-RECORD.
+           05  CTL-HWM-TIMESTAMP       PIC X(26).
+           05  FILLER                  PIC X(01).
+           05  CTL-RUNNING-TOTAL       PIC S9(11)V99.
+           05  FILLER                  PIC X(01).
+           05  CTL-LAST-RUN-DATE       PIC X(10).
