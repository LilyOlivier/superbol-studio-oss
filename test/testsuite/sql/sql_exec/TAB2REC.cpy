@@ -0,0 +1,17 @@
+      ******************************************************************
+      *  TAB2REC                                                      *
+      *  Shared host-variable layout for table TAB2.                  *
+      *  One authoritative copy of the row shape so every program     *
+      *  that touches TAB2 agrees on column types instead of each     *
+      *  one guessing its own PIC clauses.                            *
+      ******************************************************************
+       01  TAB2-RECORD.
+           05  TAB2-KEY.
+               10  TAB2-ACCT-ID        PIC X(10).
+               10  TAB2-SEQ-NO         PIC 9(06).
+           05  TAB2-BATCH-ID           PIC X(08).
+           05  TAB2-TRANS-DATE         PIC X(10).
+           05  TAB2-TRANS-TS           PIC X(26).
+           05  FLD2                    PIC S9(11)V99 COMP-3.
+           05  TAB2-STATUS-CD          PIC X(01).
+           05  FILLER                  PIC X(10).
