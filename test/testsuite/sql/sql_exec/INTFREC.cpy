@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  INTFREC                                                      *
+      *  Outbound hand-off record on DSP-INTERFACE-FILE for the       *
+      *  downstream settlement feed: connection id, run date, the     *
+      *  TAB2 total and the savepoint disposition (COMMITTED or       *
+      *  ROLLED-BACK) for that run.                                   *
+      ******************************************************************
+       01  INTF-RECORD.
+           05  INTF-CONN-ID            PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  INTF-RUN-DATE           PIC X(10).
+           05  FILLER                  PIC X(01).
+           05  INTF-T2-TOTAL           PIC -(11)9.99.
+           05  FILLER                  PIC X(01).
+           05  INTF-SAVEPOINT-DISP     PIC X(11).
