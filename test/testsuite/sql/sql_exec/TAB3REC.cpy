@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  TAB3REC                                                      *
+      *  Host-variable layout for the TAB3 control table, which       *
+      *  holds the expected/previous period FLD2 total that the      *
+      *  freshly-computed TAB2 aggregate is reconciled against.       *
+      ******************************************************************
+       01  TAB3-RECORD.
+           05  TAB3-CONTROL-ID         PIC X(09).
+           05  TAB3-PERIOD-ID          PIC X(06).
+           05  TAB3-EXPECTED-TOTAL     PIC S9(11)V99 COMP-3.
+           05  TAB3-TOLERANCE-AMT      PIC S9(09)V99 COMP-3.
+           05  TAB3-LAST-UPDATED-TS    PIC X(26).
