@@ -0,0 +1,14 @@
+      ******************************************************************
+      *  RPTREC                                                       *
+      *  One printable line on DSP-REPORT-FILE per run: run date,     *
+      *  connection id, the TAB2 total and a free-text message so     *
+      *  operations has an audit trail instead of a scraped job log.  *
+      ******************************************************************
+       01  RPT-RECORD.
+           05  RPT-RUN-DATE            PIC X(10).
+           05  FILLER                  PIC X(01).
+           05  RPT-CONN-ID             PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  RPT-T2-TOTAL            PIC -(11)9.99.
+           05  FILLER                  PIC X(01).
+           05  RPT-MESSAGE             PIC X(60).
