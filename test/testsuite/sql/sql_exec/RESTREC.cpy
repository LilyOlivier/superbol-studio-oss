@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  RESTREC                                                      *
+      *  Checkpoint record written to DSP-RESTART-FILE after each     *
+      *  named step so an abnormal end can be recovered from the      *
+      *  last completed step instead of a full rerun.                 *
+      ******************************************************************
+       01  REST-RECORD.
+           05  REST-JOB-STEP           PIC X(20).
+           05  FILLER                  PIC X(01).
+           05  REST-SAVEPOINT-NAME     PIC X(11).
+           05  FILLER                  PIC X(01).
+           05  REST-T2-VALUE           PIC -(11)9.99.
+           05  FILLER                  PIC X(01).
+           05  REST-CHECKPOINT-TS      PIC X(26).
+           05  FILLER                  PIC X(01).
+           05  REST-STATUS-CD          PIC X(01).
