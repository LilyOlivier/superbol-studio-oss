@@ -1,13 +1,747 @@
-﻿       IDENTIFICATION DIVISION.
-       PROGRAM-ID. test5_disappear.        
-       ENVIRONMENT DIVISION.        
-       DATA DIVISION.  
-       PROCEDURE DIVISION. 
-           EXEC SQL AT CONN1 SAVEPOINT SP1 END-EXEC.
-           EXEC SQL AT CONN1
-               SELECT SUM(FLD2) INTO :T2 FROM TAB2
-           END-EXEC.       
-      * this instruction disappear when the file is parsed and reparsed     
-           DISPLAY 'HELLO WORLD '
-           EXEC SQL AT CONN1 ROLLBACK TO SAVEPOINT SP1 END-EXEC.
-           
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    test5_disappear.
+       AUTHOR.        R HALSTEAD.
+       INSTALLATION.  BATCH RECONCILIATION GROUP.
+       DATE-WRITTEN.  2023-02-14.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *  ----------------------------------------------------------   *
+      *  2023-02-14  RH  Original SAVEPOINT / SELECT / ROLLBACK       *
+      *                  sketch against TAB2 via CONN1.                *
+      *  2026-08-09  RH  Added SQLCODE checking after every EXEC SQL. *
+      *  2026-08-09  RH  Route the TAB2 total to DSP-REPORT-FILE      *
+      *                  instead of DISPLAY.                          *
+      *  2026-08-09  RH  Adopted shared TAB2REC copybook for the      *
+      *                  TAB2 row layout.                              *
+      *  2026-08-09  RH  Added CONN2 cross-database reconciliation.   *
+      *  2026-08-09  RH  Replaced the unconditional ROLLBACK with a   *
+      *                  validated COMMIT/ROLLBACK decision.          *
+      *  2026-08-09  RH  Added TAB3 control-total reconciliation.     *
+      *  2026-08-09  RH  Switched to an incremental high-water-mark   *
+      *                  aggregate maintained in DSP-CONTROL-FILE.    *
+      *  2026-08-09  RH  Broke the program into named paragraphs and  *
+      *                  added checkpoint/restart support.            *
+      *  2026-08-09  RH  Added a caller-supplied date/batch window    *
+      *                  parameter that overrides the incremental     *
+      *                  high-water mark for a prior-period rerun.    *
+      *  2026-08-09  RH  Added the outbound settlement feed record.   *
+      *  2026-08-09  RH  Review pass: first-run file bootstrap via    *
+      *                  FILE STATUS, wired TAB2REC/TAB3REC fields in *
+      *                  as the real SQL host variables, widened the  *
+      *                  report/restart/interface PICs, derived the   *
+      *                  high-water mark from MAX(TRANS_TS), and made *
+      *                  a pending restart gate the next run instead  *
+      *                  of a silent rerun.                           *
+      *  2026-08-09  RH  Review pass: separated the RESTART trigger   *
+      *                  from the batch-window PARM parse, applied    *
+      *                  the batch window to the CONN2/TAB3 queries,  *
+      *                  stopped a failed COMMIT/ROLLBACK from         *
+      *                  overwriting its own error checkpoint, fixed  *
+      *                  a still-truncating report/restart/interface  *
+      *                  PIC, widened TAB3-CONTROL-ID, reported an     *
+      *                  aborted-for-restart run honestly, and gave    *
+      *                  the checkpoint timestamp a real time-of-day   *
+      *                  component.                                   *
+      *  2026-08-09  RH  Review pass: made the commit-decision         *
+      *                  checkpoint gate test the sticky SQL-error     *
+      *                  switch instead of the COMMIT/ROLLBACK         *
+      *                  statement's own transient SQLCODE, deferred   *
+      *                  DSP-COMMIT-TAKEN and the savepoint            *
+      *                  disposition in 7010/7020 until each           *
+      *                  statement's own SQLCODE confirms success,     *
+      *                  folded the CONN2 mismatch into the rollback   *
+      *                  condition, and suppressed the interface       *
+      *                  write on any SQL error, not just an aborted   *
+      *                  run.                                          *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DSP-REPORT-FILE    ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DSP-RPT-FILE-STATUS.
+
+           SELECT DSP-RESTART-FILE   ASSIGN TO "RESTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DSP-REST-FILE-STATUS.
+
+           SELECT DSP-CONTROL-FILE   ASSIGN TO "CTLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DSP-CTL-FILE-STATUS.
+
+           SELECT DSP-INTERFACE-FILE ASSIGN TO "INTFFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DSP-INTF-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DSP-REPORT-FILE
+           RECORDING MODE IS F.
+       01  RPT-FD-RECORD               PIC X(100).
+
+       FD  DSP-RESTART-FILE
+           RECORDING MODE IS F.
+       01  REST-FD-RECORD              PIC X(100).
+
+       FD  DSP-CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CTL-FD-RECORD               PIC X(80).
+
+       FD  DSP-INTERFACE-FILE
+           RECORDING MODE IS F.
+       01  INTF-FD-RECORD              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      *  SQLCA - laid out by hand rather than EXEC SQL INCLUDE SQLCA   *
+      *  so SQLCODE is a plain WORKING-STORAGE item every paragraph    *
+      *  below can test without depending on the DB2 precompiler's    *
+      *  copy step.                                                    *
+      ******************************************************************
+       01  SQLCA.
+           05  SQLCAID                  PIC X(08) VALUE 'SQLCA   '.
+           05  SQLCABC                  PIC S9(09) COMP-5 VALUE 136.
+           05  SQLCODE                  PIC S9(09) COMP-5 VALUE ZERO.
+           05  SQLERRM.
+               49  SQLERRML              PIC S9(04) COMP-5.
+               49  SQLERRMC               PIC X(70).
+           05  SQLERRP                  PIC X(08).
+           05  SQLERRD                  PIC S9(09) COMP-5 OCCURS 6.
+           05  SQLWARN.
+               10  SQLWARN0              PIC X(01).
+               10  SQLWARN1              PIC X(01).
+               10  SQLWARN2              PIC X(01).
+               10  SQLWARN3              PIC X(01).
+               10  SQLWARN4              PIC X(01).
+               10  SQLWARN5              PIC X(01).
+               10  SQLWARN6              PIC X(01).
+               10  SQLWARN7              PIC X(01).
+           05  SQLEXT                   PIC X(08).
+
+      ******************************************************************
+      *  SWITCHES                                                     *
+      ******************************************************************
+       01  DSP-SWITCHES.
+           05  DSP-ERROR-SWITCH         PIC X(01) VALUE 'N'.
+               88  DSP-SQL-ERROR            VALUE 'Y'.
+           05  DSP-MISMATCH-SWITCH      PIC X(01) VALUE 'N'.
+               88  DSP-CONN-MISMATCH        VALUE 'Y'.
+           05  DSP-DISCREPANCY-SWITCH   PIC X(01) VALUE 'N'.
+               88  DSP-TAB3-DISCREPANCY     VALUE 'Y'.
+           05  DSP-PARM-SWITCH          PIC X(01) VALUE 'N'.
+               88  DSP-PARM-SUPPLIED        VALUE 'Y'.
+           05  DSP-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+               88  DSP-RESTART-PENDING      VALUE 'Y'.
+           05  DSP-COMMIT-SWITCH        PIC X(01) VALUE 'N'.
+               88  DSP-COMMIT-TAKEN         VALUE 'Y'.
+           05  DSP-REST-EOF-SWITCH      PIC X(01) VALUE 'N'.
+               88  DSP-REST-EOF             VALUE 'Y'.
+           05  DSP-ABORT-SWITCH         PIC X(01) VALUE 'N'.
+               88  DSP-RUN-ABORTED          VALUE 'Y'.
+
+      ******************************************************************
+      *  FILE STATUS FIELDS                                           *
+      ******************************************************************
+       01  DSP-FILE-STATUSES.
+           05  DSP-RPT-FILE-STATUS      PIC X(02) VALUE '00'.
+               88  DSP-RPT-FILE-MISSING     VALUE '35'.
+           05  DSP-REST-FILE-STATUS     PIC X(02) VALUE '00'.
+               88  DSP-REST-FILE-MISSING    VALUE '35'.
+           05  DSP-CTL-FILE-STATUS      PIC X(02) VALUE '00'.
+               88  DSP-CTL-FILE-MISSING     VALUE '35'.
+           05  DSP-INTF-FILE-STATUS     PIC X(02) VALUE '00'.
+               88  DSP-INTF-FILE-MISSING    VALUE '35'.
+
+      ******************************************************************
+      *  SQL HOST VARIABLES                                           *
+      ******************************************************************
+       01  DSP-HOST-VARIABLES.
+           05  DSP-T2-IND               PIC S9(04) COMP-5 VALUE ZERO.
+           05  DSP-T2-CONN2             PIC S9(11)V99 COMP-3 VALUE ZERO.
+           05  DSP-T2-CONN2-IND         PIC S9(04) COMP-5 VALUE ZERO.
+           05  DSP-MAX-TRANS-TS         PIC X(26) VALUE SPACES.
+           05  DSP-MAXTS-IND            PIC S9(04) COMP-5 VALUE ZERO.
+           05  DSP-HWM-TIMESTAMP        PIC X(26) VALUE SPACES.
+           05  DSP-BATCH-START-DATE     PIC X(10) VALUE SPACES.
+           05  DSP-BATCH-END-DATE       PIC X(10) VALUE SPACES.
+           05  DSP-BATCH-ID             PIC X(08) VALUE SPACES.
+
+      ******************************************************************
+      *  WORK FIELDS                                                  *
+      ******************************************************************
+       01  DSP-WORK-FIELDS.
+           05  DSP-TOTAL-T2             PIC S9(11)V99 VALUE ZERO.
+           05  DSP-DIFF-AMOUNT          PIC S9(11)V99 VALUE ZERO.
+           05  DSP-CONN-DIFF-AMOUNT     PIC S9(11)V99 VALUE ZERO.
+           05  DSP-RUN-DATE             PIC X(10) VALUE SPACES.
+           05  DSP-RUN-TIME             PIC 9(08) VALUE ZERO.
+           05  DSP-RUN-TIMESTAMP        PIC X(26) VALUE SPACES.
+           05  DSP-SQL-ERROR-MSG        PIC X(60) VALUE SPACES.
+           05  DSP-SAVEPOINT-DISP       PIC X(11) VALUE SPACES.
+           05  DSP-JOB-STEP             PIC X(20) VALUE SPACES.
+           05  DSP-PARM-FIELD           PIC X(40) VALUE SPACES.
+           05  DSP-LAST-REST-STATUS     PIC X(01) VALUE SPACES.
+           05  DSP-SQLCODE-DISPLAY      PIC -(9)9  VALUE ZERO.
+
+      ******************************************************************
+      *  SHARED RECORD LAYOUTS                                        *
+      ******************************************************************
+           COPY TAB2REC.
+           COPY TAB3REC.
+           COPY RPTREC.
+           COPY RESTREC.
+           COPY CTLREC.
+           COPY INTFREC.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *  0000-MAINLINE                                                *
+      *  Drives the whole reconciliation run, one named step at a     *
+      *  time, with a checkpoint written after each completed step.   *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-CHECK-RESTART   THRU 2000-EXIT
+           IF DSP-RESTART-PENDING AND DSP-PARM-FIELD NOT = 'RESTART'
+               MOVE 'RUN-ABORTED-RESTART-PENDING' TO DSP-JOB-STEP
+               MOVE 'ABORTED'   TO DSP-SAVEPOINT-DISP
+               SET DSP-RUN-ABORTED TO TRUE
+               DISPLAY 'TEST5_DISAPPEAR - PRIOR RUN DID NOT COMPLETE'
+               DISPLAY 'TEST5_DISAPPEAR - REISSUE WITH PARM RESTART'
+               PERFORM 9500-WRITE-CHECKPOINT THRU 9500-EXIT
+               GO TO 0000-FINISH
+           END-IF
+           PERFORM 3000-SAVEPOINT       THRU 3000-EXIT
+           IF DSP-SQL-ERROR
+               GO TO 0000-FINISH
+           END-IF
+           PERFORM 4000-SELECT-CONN1    THRU 4000-EXIT
+           PERFORM 5000-SELECT-CONN2    THRU 5000-EXIT
+           PERFORM 5500-COMPARE-CONNS   THRU 5500-EXIT
+           PERFORM 6000-RECONCILE-TAB3  THRU 6000-EXIT
+           PERFORM 7000-COMMIT-DECISION THRU 7000-EXIT
+           PERFORM 7500-UPDATE-CONTROL  THRU 7500-EXIT
+       0000-FINISH.
+           PERFORM 8000-WRITE-REPORT     THRU 8000-EXIT
+           PERFORM 8100-WRITE-INTERFACE  THRU 8100-EXIT
+           PERFORM 9000-TERMINATE        THRU 9000-EXIT
+           GOBACK.
+
+      ******************************************************************
+      *  1000-INITIALIZE                                              *
+      *  Opens every file, primes the run date/timestamp and picks    *
+      *  up an optional caller-supplied batch window from the PARM.   *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN EXTEND  DSP-REPORT-FILE
+           IF DSP-RPT-FILE-MISSING
+               OPEN OUTPUT DSP-REPORT-FILE
+           END-IF
+           OPEN OUTPUT  DSP-INTERFACE-FILE
+           ACCEPT DSP-RUN-DATE      FROM DATE YYYYMMDD
+           ACCEPT DSP-RUN-TIME      FROM TIME
+           STRING DSP-RUN-DATE(1:4) '-' DSP-RUN-DATE(5:2)
+                  '-' DSP-RUN-DATE(7:2)
+                  '-' DSP-RUN-TIME(1:2) '.' DSP-RUN-TIME(3:2)
+                  '.' DSP-RUN-TIME(5:2) '.' DSP-RUN-TIME(7:2) '0000'
+               DELIMITED BY SIZE INTO DSP-RUN-TIMESTAMP
+           ACCEPT DSP-PARM-FIELD    FROM COMMAND-LINE
+           IF DSP-PARM-FIELD = 'RESTART'
+               CONTINUE
+           ELSE IF DSP-PARM-FIELD NOT = SPACES
+               SET DSP-PARM-SUPPLIED TO TRUE
+               UNSTRING DSP-PARM-FIELD DELIMITED BY ','
+                   INTO DSP-BATCH-START-DATE
+                        DSP-BATCH-END-DATE
+                        DSP-BATCH-ID
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2000-CHECK-RESTART                                           *
+      *  Reads the high-water mark / running total carried forward    *
+      *  from the prior run so this run can pick up an incremental    *
+      *  aggregate instead of rescanning all of TAB2, then looks at   *
+      *  the tail of the restart file to see whether the prior run    *
+      *  ended mid-step so operations can be told a recovery is       *
+      *  pending before a full rerun is kicked off.                   *
+      ******************************************************************
+       2000-CHECK-RESTART.
+           MOVE SPACES TO CTL-RECORD
+           MOVE LOW-VALUE TO DSP-HWM-TIMESTAMP
+           MOVE ZERO      TO DSP-TOTAL-T2
+           OPEN INPUT DSP-CONTROL-FILE
+           IF NOT DSP-CTL-FILE-MISSING
+               READ DSP-CONTROL-FILE INTO CTL-FD-RECORD
+                   AT END
+                       MOVE LOW-VALUE TO DSP-HWM-TIMESTAMP
+                       MOVE ZERO      TO DSP-TOTAL-T2
+                   NOT AT END
+                       MOVE CTL-FD-RECORD TO CTL-RECORD
+                       MOVE CTL-HWM-TIMESTAMP  TO DSP-HWM-TIMESTAMP
+                       MOVE CTL-RUNNING-TOTAL  TO DSP-TOTAL-T2
+               END-READ
+               CLOSE DSP-CONTROL-FILE
+           END-IF
+           MOVE SPACES TO DSP-LAST-REST-STATUS
+           OPEN INPUT DSP-RESTART-FILE
+           IF NOT DSP-REST-FILE-MISSING
+               PERFORM 2100-READ-RESTART THRU 2100-EXIT
+                   UNTIL DSP-REST-EOF
+               CLOSE DSP-RESTART-FILE
+           END-IF
+           IF DSP-LAST-REST-STATUS = 'E'
+               SET DSP-RESTART-PENDING TO TRUE
+               DISPLAY
+                   'TEST5_DISAPPEAR - RECOVERING FROM PRIOR RUN'
+           END-IF
+           OPEN EXTEND DSP-RESTART-FILE
+           IF DSP-REST-FILE-MISSING
+               OPEN OUTPUT DSP-RESTART-FILE
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-READ-RESTART                                           *
+      *  Walks the restart file to its last record so 2000 can see    *
+      *  the status of the most recently completed or failed step.    *
+      ******************************************************************
+       2100-READ-RESTART.
+           READ DSP-RESTART-FILE INTO REST-FD-RECORD
+               AT END
+                   SET DSP-REST-EOF TO TRUE
+               NOT AT END
+                   MOVE REST-FD-RECORD TO REST-RECORD
+                   MOVE REST-STATUS-CD TO DSP-LAST-REST-STATUS
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-SAVEPOINT                                               *
+      *  Establishes SP1 on CONN1 before the aggregate is computed,   *
+      *  so a bad total can be backed out without losing other work.  *
+      ******************************************************************
+       3000-SAVEPOINT.
+           MOVE 'SAVEPOINT-SP1' TO DSP-JOB-STEP
+           EXEC SQL AT CONN1
+               SAVEPOINT SP1
+           END-EXEC
+           PERFORM 9900-CHECK-SQLCODE THRU 9900-EXIT
+           IF DSP-SQL-ERROR
+               GO TO 3000-EXIT
+           END-IF
+           MOVE 'SP1' TO DSP-SAVEPOINT-DISP
+           PERFORM 9500-WRITE-CHECKPOINT THRU 9500-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  4000-SELECT-CONN1                                            *
+      *  Aggregates FLD2 on CONN1. When the caller supplied a batch   *
+      *  window (PARM) that window is used as-is to rerun a closed    *
+      *  period; otherwise only rows newer than the stored            *
+      *  high-water mark are summed and added to the running total.   *
+      ******************************************************************
+       4000-SELECT-CONN1.
+           MOVE 'SELECT-TAB2-CONN1' TO DSP-JOB-STEP
+           MOVE DSP-HWM-TIMESTAMP TO DSP-MAX-TRANS-TS
+           IF DSP-PARM-SUPPLIED
+               PERFORM 4010-SELECT-CONN1-WINDOW THRU 4010-EXIT
+           ELSE
+               PERFORM 4020-SELECT-CONN1-DELTA  THRU 4020-EXIT
+           END-IF
+           PERFORM 9900-CHECK-SQLCODE THRU 9900-EXIT
+           IF DSP-SQL-ERROR
+               GO TO 4000-EXIT
+           END-IF
+           IF DSP-T2-IND < ZERO
+               MOVE ZERO TO FLD2
+           END-IF
+           IF DSP-PARM-SUPPLIED
+               MOVE FLD2 TO DSP-TOTAL-T2
+           ELSE
+               ADD FLD2 TO DSP-TOTAL-T2
+               IF DSP-MAXTS-IND >= ZERO
+                   MOVE DSP-MAX-TRANS-TS TO DSP-HWM-TIMESTAMP
+               END-IF
+           END-IF
+           PERFORM 9500-WRITE-CHECKPOINT THRU 9500-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  4010-SELECT-CONN1-WINDOW                                    *
+      *  Reruns a single closed period using the caller-supplied      *
+      *  date range and batch id, overriding the incremental default. *
+      ******************************************************************
+       4010-SELECT-CONN1-WINDOW.
+           EXEC SQL AT CONN1
+               SELECT SUM(FLD2) INTO :FLD2:DSP-T2-IND
+                 FROM TAB2
+                WHERE TAB2.TRANS_DATE BETWEEN :DSP-BATCH-START-DATE
+                                           AND :DSP-BATCH-END-DATE
+                  AND TAB2.BATCH_ID = :DSP-BATCH-ID
+           END-EXEC.
+       4010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  4020-SELECT-CONN1-DELTA                                     *
+      *  Sums only the rows newer than the stored high-water mark so  *
+      *  the per-run cost stays flat as TAB2 grows, and captures the   *
+      *  newest TRANS_TS in the same trip so the high-water mark       *
+      *  advances to a real transaction timestamp rather than the     *
+      *  run's wall-clock date.                                       *
+      ******************************************************************
+       4020-SELECT-CONN1-DELTA.
+           EXEC SQL AT CONN1
+               SELECT SUM(FLD2), MAX(TRANS_TS)
+                 INTO :FLD2:DSP-T2-IND,
+                      :DSP-MAX-TRANS-TS:DSP-MAXTS-IND
+                 FROM TAB2
+                WHERE TAB2.TRANS_TS > :DSP-HWM-TIMESTAMP
+           END-EXEC.
+       4020-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  5000-SELECT-CONN2                                            *
+      *  Runs the same aggregate against the mirrored copy of TAB2    *
+      *  on CONN2 so the two databases can be reconciled.             *
+      ******************************************************************
+       5000-SELECT-CONN2.
+           IF DSP-SQL-ERROR
+               GO TO 5000-EXIT
+           END-IF
+           MOVE 'SELECT-TAB2-CONN2' TO DSP-JOB-STEP
+           IF DSP-PARM-SUPPLIED
+               PERFORM 5010-SELECT-CONN2-WINDOW THRU 5010-EXIT
+           ELSE
+               PERFORM 5020-SELECT-CONN2-FULL   THRU 5020-EXIT
+           END-IF
+           PERFORM 9900-CHECK-SQLCODE THRU 9900-EXIT
+           IF DSP-SQL-ERROR
+               GO TO 5000-EXIT
+           END-IF
+           IF DSP-T2-CONN2-IND < ZERO
+               MOVE ZERO TO DSP-T2-CONN2
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  5010-SELECT-CONN2-WINDOW                                    *
+      *  Mirrors 4010's caller-supplied window so a windowed rerun    *
+      *  compares the same slice on both connections.                 *
+      ******************************************************************
+       5010-SELECT-CONN2-WINDOW.
+           EXEC SQL AT CONN2
+               SELECT SUM(FLD2) INTO :DSP-T2-CONN2:DSP-T2-CONN2-IND
+                 FROM TAB2
+                WHERE TAB2.TRANS_DATE BETWEEN :DSP-BATCH-START-DATE
+                                           AND :DSP-BATCH-END-DATE
+                  AND TAB2.BATCH_ID = :DSP-BATCH-ID
+           END-EXEC.
+       5010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  5020-SELECT-CONN2-FULL                                      *
+      *  Steady-state path: sums the whole CONN2 mirror to compare    *
+      *  against the running cumulative total.                        *
+      ******************************************************************
+       5020-SELECT-CONN2-FULL.
+           EXEC SQL AT CONN2
+               SELECT SUM(FLD2) INTO :DSP-T2-CONN2:DSP-T2-CONN2-IND
+                 FROM TAB2
+           END-EXEC.
+       5020-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  5500-COMPARE-CONNS                                          *
+      *  Flags a mismatch between the CONN1 and CONN2 totals instead  *
+      *  of trusting CONN1's number blindly.                          *
+      ******************************************************************
+       5500-COMPARE-CONNS.
+           IF DSP-SQL-ERROR
+               GO TO 5500-EXIT
+           END-IF
+           COMPUTE DSP-CONN-DIFF-AMOUNT =
+               DSP-TOTAL-T2 - DSP-T2-CONN2
+           IF DSP-CONN-DIFF-AMOUNT NOT = ZERO
+               SET DSP-CONN-MISMATCH TO TRUE
+           END-IF.
+       5500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  6000-RECONCILE-TAB3                                          *
+      *  Compares the freshly-computed total to the expected/previous *
+      *  period total held on the TAB3 control table and flags a     *
+      *  discrepancy when the difference exceeds the stored           *
+      *  tolerance band.                                              *
+      ******************************************************************
+       6000-RECONCILE-TAB3.
+           IF DSP-SQL-ERROR
+               GO TO 6000-EXIT
+           END-IF
+           MOVE 'SELECT-TAB3-CONTROL' TO DSP-JOB-STEP
+           IF DSP-PARM-SUPPLIED
+               PERFORM 6010-SELECT-TAB3-WINDOW  THRU 6010-EXIT
+           ELSE
+               PERFORM 6020-SELECT-TAB3-CURRENT THRU 6020-EXIT
+           END-IF
+           PERFORM 9900-CHECK-SQLCODE THRU 9900-EXIT
+           IF DSP-SQL-ERROR
+               GO TO 6000-EXIT
+           END-IF
+           COMPUTE DSP-DIFF-AMOUNT =
+               DSP-TOTAL-T2 - TAB3-EXPECTED-TOTAL
+           IF DSP-DIFF-AMOUNT < ZERO
+               COMPUTE DSP-DIFF-AMOUNT = DSP-DIFF-AMOUNT * -1
+           END-IF
+           IF DSP-DIFF-AMOUNT > TAB3-TOLERANCE-AMT
+               SET DSP-TAB3-DISCREPANCY TO TRUE
+           END-IF.
+       6000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  6010-SELECT-TAB3-WINDOW                                     *
+      *  Reruns against the TAB3 control row for the caller-supplied  *
+      *  batch/period instead of the current running-total row.       *
+      ******************************************************************
+       6010-SELECT-TAB3-WINDOW.
+           EXEC SQL AT CONN1
+               SELECT EXPECTED_TOTAL, TOLERANCE_AMT
+                 INTO :TAB3-EXPECTED-TOTAL,
+                      :TAB3-TOLERANCE-AMT
+                 FROM TAB3
+                WHERE TAB3.CONTROL_ID = 'TAB2-FLD2'
+                  AND TAB3.PERIOD_ID = :DSP-BATCH-ID
+           END-EXEC.
+       6010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  6020-SELECT-TAB3-CURRENT                                    *
+      *  Steady-state path: the single current control row for the    *
+      *  running cumulative total.                                    *
+      ******************************************************************
+       6020-SELECT-TAB3-CURRENT.
+           EXEC SQL AT CONN1
+               SELECT EXPECTED_TOTAL, TOLERANCE_AMT
+                 INTO :TAB3-EXPECTED-TOTAL,
+                      :TAB3-TOLERANCE-AMT
+                 FROM TAB3
+                WHERE TAB3.CONTROL_ID = 'TAB2-FLD2'
+           END-EXEC.
+       6020-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  7000-COMMIT-DECISION                                        *
+      *  Keeps the work past SP1 only when CONN1/CONN2 agreed and the *
+      *  TAB3 reconciliation passed; otherwise backs out to SP1 and   *
+      *  raises the flag. The completion checkpoint is driven off the *
+      *  sticky DSP-SQL-ERROR switch, not the COMMIT/ROLLBACK         *
+      *  statement's own (transient) SQLCODE, so a clean ROLLBACK     *
+      *  following an earlier failed step never papers over that      *
+      *  failure with a 'C' record.                                   *
+      ******************************************************************
+       7000-COMMIT-DECISION.
+           IF DSP-SQL-ERROR OR DSP-TAB3-DISCREPANCY OR DSP-CONN-MISMATCH
+               MOVE 'ROLLBACK-SP1' TO DSP-JOB-STEP
+               PERFORM 7010-ROLLBACK-SP1 THRU 7010-EXIT
+           ELSE
+               MOVE 'COMMIT-PAST-SP1' TO DSP-JOB-STEP
+               PERFORM 7020-COMMIT-SP1 THRU 7020-EXIT
+           END-IF
+           IF NOT DSP-SQL-ERROR
+               PERFORM 9500-WRITE-CHECKPOINT THRU 9500-EXIT
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  7010-ROLLBACK-SP1                                           *
+      *  Backs every change since SP1 out, used both when the TAB3    *
+      *  reconciliation fails and when an earlier SQL step errored.   *
+      *  DSP-SAVEPOINT-DISP only moves to ROLLED-BACK once this       *
+      *  statement's own SQLCODE confirms it actually went through.   *
+      ******************************************************************
+       7010-ROLLBACK-SP1.
+           EXEC SQL AT CONN1
+               ROLLBACK TO SAVEPOINT SP1
+           END-EXEC
+           PERFORM 9900-CHECK-SQLCODE THRU 9900-EXIT
+           IF SQLCODE = ZERO
+               MOVE 'ROLLED-BACK' TO DSP-SAVEPOINT-DISP
+           END-IF.
+       7010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  7020-COMMIT-SP1                                             *
+      *  Keeps the work past SP1 once the reconciliation passes.      *
+      *  DSP-COMMIT-TAKEN and DSP-SAVEPOINT-DISP only move to         *
+      *  COMMITTED once this statement's own SQLCODE confirms the     *
+      *  COMMIT actually went through — a failed COMMIT must not      *
+      *  cause 7500-UPDATE-CONTROL to persist an uncommitted total.   *
+      ******************************************************************
+       7020-COMMIT-SP1.
+           EXEC SQL AT CONN1
+               COMMIT
+           END-EXEC
+           PERFORM 9900-CHECK-SQLCODE THRU 9900-EXIT
+           IF SQLCODE = ZERO
+               MOVE 'COMMITTED' TO DSP-SAVEPOINT-DISP
+               SET DSP-COMMIT-TAKEN TO TRUE
+           END-IF.
+       7020-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  7500-UPDATE-CONTROL                                         *
+      *  Carries the new high-water mark and running total forward    *
+      *  for next run, but only when this run's total was committed.  *
+      ******************************************************************
+       7500-UPDATE-CONTROL.
+           IF NOT DSP-COMMIT-TAKEN
+               GO TO 7500-EXIT
+           END-IF
+           IF DSP-PARM-SUPPLIED
+               GO TO 7500-EXIT
+           END-IF
+           MOVE DSP-HWM-TIMESTAMP  TO CTL-HWM-TIMESTAMP
+           MOVE DSP-TOTAL-T2       TO CTL-RUNNING-TOTAL
+           MOVE DSP-RUN-DATE       TO CTL-LAST-RUN-DATE
+           OPEN OUTPUT DSP-CONTROL-FILE
+           MOVE CTL-RECORD TO CTL-FD-RECORD
+           WRITE CTL-FD-RECORD
+           CLOSE DSP-CONTROL-FILE.
+       7500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  8000-WRITE-REPORT                                           *
+      *  Writes the audit line that operations scrapes instead of    *
+      *  the job log: run date, CONN1, the total, and a message       *
+      *  covering any CONN2 mismatch, TAB3 discrepancy or SQL error.  *
+      ******************************************************************
+       8000-WRITE-REPORT.
+           MOVE SPACES          TO RPT-RECORD
+           MOVE DSP-RUN-DATE    TO RPT-RUN-DATE
+           MOVE 'CONN1'         TO RPT-CONN-ID
+           MOVE DSP-TOTAL-T2    TO RPT-T2-TOTAL
+           IF DSP-RUN-ABORTED
+               MOVE 'RUN ABORTED - PRIOR RUN DID NOT COMPLETE'
+                   TO RPT-MESSAGE
+           ELSE IF DSP-SQL-ERROR
+               MOVE DSP-SQL-ERROR-MSG TO RPT-MESSAGE
+           ELSE IF DSP-CONN-MISMATCH AND DSP-TAB3-DISCREPANCY
+               MOVE 'CONN1/CONN2 MISMATCH AND TAB3 DISCREPANCY'
+                   TO RPT-MESSAGE
+           ELSE IF DSP-CONN-MISMATCH
+               MOVE 'CONN1/CONN2 TOTAL MISMATCH' TO RPT-MESSAGE
+           ELSE IF DSP-TAB3-DISCREPANCY
+               MOVE 'TAB3 CONTROL TOTAL DISCREPANCY - ROLLED BACK'
+                   TO RPT-MESSAGE
+           ELSE
+               MOVE 'RECONCILED AND COMMITTED' TO RPT-MESSAGE
+           END-IF
+           MOVE RPT-RECORD TO RPT-FD-RECORD
+           WRITE RPT-FD-RECORD.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  8100-WRITE-INTERFACE                                        *
+      *  Hands the latest TAB2 total to the downstream settlement     *
+      *  feed so nobody has to re-key it from the job log. Suppressed *
+      *  on any failed run, not just an aborted-for-restart one — a   *
+      *  failed CONN1/CONN2/TAB3 step or a failed COMMIT/ROLLBACK     *
+      *  leaves DSP-SQL-ERROR set and must not hand the settlement    *
+      *  job a stale total under a disposition that may not match    *
+      *  what actually happened to the data.                          *
+      ******************************************************************
+       8100-WRITE-INTERFACE.
+           MOVE SPACES               TO INTF-RECORD
+           MOVE 'CONN1'              TO INTF-CONN-ID
+           MOVE DSP-RUN-DATE         TO INTF-RUN-DATE
+           MOVE DSP-TOTAL-T2         TO INTF-T2-TOTAL
+           MOVE DSP-SAVEPOINT-DISP   TO INTF-SAVEPOINT-DISP
+           IF DSP-RUN-ABORTED OR DSP-SQL-ERROR
+               GO TO 8100-EXIT
+           END-IF
+           MOVE INTF-RECORD TO INTF-FD-RECORD
+           WRITE INTF-FD-RECORD.
+       8100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9000-TERMINATE                                               *
+      *  Closes every file that initialize opened.                    *
+      ******************************************************************
+       9000-TERMINATE.
+           CLOSE DSP-REPORT-FILE
+           CLOSE DSP-RESTART-FILE
+           CLOSE DSP-INTERFACE-FILE.
+       9000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9500-WRITE-CHECKPOINT                                       *
+      *  Records the step just completed to the restart file: job    *
+      *  step name, savepoint name and the T2 value at that point,    *
+      *  so a recovery run can see exactly how far the prior run got. *
+      ******************************************************************
+       9500-WRITE-CHECKPOINT.
+           MOVE SPACES             TO REST-RECORD
+           MOVE DSP-JOB-STEP       TO REST-JOB-STEP
+           MOVE DSP-SAVEPOINT-DISP TO REST-SAVEPOINT-NAME
+           MOVE DSP-TOTAL-T2       TO REST-T2-VALUE
+           MOVE DSP-RUN-TIMESTAMP  TO REST-CHECKPOINT-TS
+           MOVE 'C'                TO REST-STATUS-CD
+           MOVE REST-RECORD TO REST-FD-RECORD
+           WRITE REST-FD-RECORD.
+       9500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9900-CHECK-SQLCODE                                          *
+      *  Tests SQLCODE after the EXEC SQL block that was just run.    *
+      *  A negative SQLCODE sets the error switch, builds a message   *
+      *  and writes an incomplete checkpoint so the failure is        *
+      *  caught right here instead of flowing downstream with a       *
+      *  garbage total.                                               *
+      ******************************************************************
+       9900-CHECK-SQLCODE.
+           IF SQLCODE = ZERO
+               GO TO 9900-EXIT
+           END-IF
+           SET DSP-SQL-ERROR TO TRUE
+           MOVE SQLCODE  TO DSP-SQLCODE-DISPLAY
+           MOVE SPACES TO DSP-SQL-ERROR-MSG
+           STRING 'SQL ERROR ON STEP ' DSP-JOB-STEP
+                  ' SQLCODE=' DSP-SQLCODE-DISPLAY
+               DELIMITED BY SIZE INTO DSP-SQL-ERROR-MSG
+           DISPLAY 'TEST5_DISAPPEAR - ' DSP-SQL-ERROR-MSG
+           MOVE SPACES             TO REST-RECORD
+           MOVE DSP-JOB-STEP       TO REST-JOB-STEP
+           MOVE DSP-SAVEPOINT-DISP TO REST-SAVEPOINT-NAME
+           MOVE DSP-TOTAL-T2       TO REST-T2-VALUE
+           MOVE DSP-RUN-TIMESTAMP  TO REST-CHECKPOINT-TS
+           MOVE 'E'                TO REST-STATUS-CD
+           MOVE REST-RECORD TO REST-FD-RECORD
+           WRITE REST-FD-RECORD.
+       9900-EXIT.
+           EXIT.
